@@ -0,0 +1,174 @@
+       ID DIVISION.
+       PROGRAM-ID. TSQPURGE.
+      *****************************************************************
+      *    TSQPURGE HOUSEKEEPS THE PER-TERMINAL TS QUEUES THAT       *
+      *    COBDEMO CREATES (TSQ-NAME = EIBTRNID + EIBTRMID).  A       *
+      *    QUEUE IS NORMALLY REMOVED BY SEND-END-MSG WHEN THE         *
+      *    OPERATOR PRESSES CLEAR, BUT IF A TERMINAL DROPS OR A       *
+      *    SESSION IS KILLED MID-TASK THAT NEVER HAPPENS AND THE      *
+      *    QUEUE IS ABANDONED.  THIS PROGRAM IS INTENDED TO BE        *
+      *    STARTED PERIODICALLY (INTERVAL CONTROL START, OR A PLT     *
+      *    ENTRY) TO BROWSE EVERY TS QUEUE IN THE REGION, RECOGNIZE   *
+      *    THE ONES THAT BELONG TO COBDEMO, AND PURGE ANY THAT ARE    *
+      *    OLDER THAN PURGE-AGE-LIMIT.                                *
+      *    PURGE-AGE-LIMIT CAN BE OVERRIDDEN WITHOUT A RECOMPILE BY    *
+      *    STARTING THIS TASK WITH START...FROM(RETRIEVE-AREA) - SEE  *
+      *    INITIALIZE-PURGE.  A PLT ENTRY (WHICH CANNOT PASS START    *
+      *    DATA) JUST GETS THE COMPILED-IN DEFAULT BELOW.             *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      **** HOW STALE A QUEUE HAS TO BE BEFORE IT IS PURGED. ABSTIME ***
+      **** UNITS (HUNDREDTHS OF A SECOND) - +14400000 IS 4 HOURS. *****
+      **** THIS IS ONLY THE DEFAULT - SEE INITIALIZE-PURGE. ***********
+       77  PURGE-AGE-LIMIT          PIC S9(9) COMP  VALUE +1440000.
+       77  CURRENT-TIME             PIC S9(15) COMP-3.
+       77  QUEUE-AGE                PIC S9(15) COMP-3.
+       77  EXAMINED-COUNT           PIC S9(5) COMP-3 VALUE ZERO.
+       77  PURGED-COUNT             PIC S9(5) COMP-3 VALUE ZERO.
+       77  SKIPPED-COUNT            PIC S9(5) COMP-3 VALUE ZERO.
+       77  TASK-REC-LEN             PIC S9(4) COMP  VALUE +69.
+       77  BROWSE-RESP              PIC S9(8) COMP.
+       77  BROWSE-RESP2             PIC S9(8) COMP.
+       77  READQ-RESP               PIC S9(8) COMP.
+       77  RETRIEVE-RESP            PIC S9(8) COMP.
+       77  RETRIEVE-LEN             PIC S9(4) COMP.
+      **** RESP FOR THE CSMT DIAGNOSTIC WRITES - A MISSING/CLOSED CSMT **
+      **** SHOULDN'T ABEND A TASK THAT'S MEANT TO RUN UNATTENDED. ******
+       77  TD-WRITE-RESP            PIC S9(8) COMP.
+       77  MORE-QUEUES-SWITCH       PIC X     VALUE 'Y'.
+           88  NO-MORE-QUEUES               VALUE 'N'.
+       77  BROWSE-ACTIVE-SWITCH     PIC X     VALUE 'N'.
+           88  BROWSE-IS-ACTIVE             VALUE 'Y'.
+      **** DATA PASSED ON START...FROM() TO OVERRIDE PURGE-AGE-LIMIT **
+       01  RETRIEVE-AREA.
+           03  RETRIEVE-AGE-LIMIT   PIC S9(9) COMP.
+      **** EVERY STALE CNTL-TAGGED QUEUE FOUND DURING THE INQUIRE *****
+      **** TSQNAME BROWSE IS PARKED HERE FIRST; THE BROWSE IS ENDED ***
+      **** BEFORE ANY DELETEQ TS IS ISSUED SO WE NEVER MUTATE THE *****
+      **** SAME TS-QUEUE POOL A BROWSE CURSOR IS STILL OPEN ON. *******
+       77  PURGE-CANDIDATE-COUNT    PIC S9(4) COMP  VALUE ZERO.
+       77  PURGE-X                  PIC S9(4) COMP.
+       01  PURGE-CANDIDATE-TABLE.
+           03  PURGE-CANDIDATE OCCURS 500 TIMES.
+               05  PURGE-CAND-QNAME PIC X(8).
+               05  PURGE-CAND-AGE   PIC S9(15) COMP-3.
+       01  CANDIDATE-QNAME          PIC X(8) VALUE SPACES.
+       01  PURGE-REPORT-LINE.
+           03  FILLER               PIC X(15) VALUE 'TSQPURGE QID= '.
+           03  RPT-QNAME            PIC X(8).
+           03  FILLER               PIC X(9)  VALUE ' PURGED, '.
+           03  RPT-AGE              PIC ZZZZZZZ9.
+           03  FILLER               PIC X(17) VALUE ' HUNDRTHS OF SEC'.
+       01  SUMMARY-REPORT-LINE.
+           03  FILLER               PIC X(17) VALUE 'TSQPURGE EXAM = '.
+           03  RPT-EXAMINED         PIC ZZZZ9.
+           03  FILLER               PIC X(9)  VALUE ' PURGED  '.
+           03  RPT-PURGED           PIC ZZZZ9.
+           03  FILLER               PIC X(9)  VALUE ' SKIPPED '.
+           03  RPT-SKIPPED          PIC ZZZZ9.
+           COPY TASKREC.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM INITIALIZE-PURGE.
+           PERFORM BROWSE-ONE-QUEUE UNTIL NO-MORE-QUEUES.
+           PERFORM ENDBR-TSQNAME.
+           PERFORM PURGE-QUEUE
+                   VARYING PURGE-X FROM 1 BY 1
+                   UNTIL PURGE-X GREATER PURGE-CANDIDATE-COUNT.
+           PERFORM REPORT-RESULTS.
+           EXEC CICS RETURN
+                     END-EXEC.
+       INITIALIZE-PURGE.
+           EXEC CICS ASKTIME
+                     ABSTIME(CURRENT-TIME)
+                     END-EXEC.
+           MOVE LENGTH OF RETRIEVE-AREA TO RETRIEVE-LEN.
+           EXEC CICS RETRIEVE
+                     INTO(RETRIEVE-AREA)
+                     LENGTH(RETRIEVE-LEN)
+                     RESP(RETRIEVE-RESP)
+                     END-EXEC.
+           IF RETRIEVE-RESP EQUAL DFHRESP(NORMAL)
+               MOVE RETRIEVE-AGE-LIMIT TO PURGE-AGE-LIMIT.
+           EXEC CICS INQUIRE TSQNAME(CANDIDATE-QNAME)
+                     START
+                     RESP(BROWSE-RESP)
+                     RESP2(BROWSE-RESP2)
+                     END-EXEC.
+           IF BROWSE-RESP EQUAL DFHRESP(NORMAL)
+               SET BROWSE-IS-ACTIVE TO TRUE
+           ELSE
+               SET NO-MORE-QUEUES TO TRUE.
+       BROWSE-ONE-QUEUE.
+           EXEC CICS INQUIRE TSQNAME(CANDIDATE-QNAME)
+                     NEXT
+                     RESP(BROWSE-RESP)
+                     RESP2(BROWSE-RESP2)
+                     END-EXEC.
+           IF BROWSE-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET NO-MORE-QUEUES TO TRUE
+           ELSE
+               PERFORM EVALUATE-QUEUE.
+       ENDBR-TSQNAME.
+           IF BROWSE-IS-ACTIVE
+               EXEC CICS INQUIRE TSQNAME END
+                         END-EXEC.
+       EVALUATE-QUEUE.
+           MOVE +69 TO TASK-REC-LEN.
+           EXEC CICS READQ TS
+                     QUEUE(CANDIDATE-QNAME)
+                     INTO(TASK-STRUCTURE)
+                     LENGTH(TASK-REC-LEN)
+                     ITEM(1)
+                     RESP(READQ-RESP)
+                     END-EXEC.
+           IF READQ-RESP NOT EQUAL DFHRESP(NORMAL)
+               GO TO EVALUATE-QUEUE-EXIT.
+           IF TASK-CNTL NOT EQUAL 'CNTL'
+               GO TO EVALUATE-QUEUE-EXIT.
+           ADD 1 TO EXAMINED-COUNT.
+           COMPUTE QUEUE-AGE = CURRENT-TIME - TASK-START-TIME.
+           IF QUEUE-AGE GREATER PURGE-AGE-LIMIT
+               PERFORM STAGE-CANDIDATE
+           ELSE
+               ADD 1 TO SKIPPED-COUNT.
+       EVALUATE-QUEUE-EXIT.
+           EXIT.
+       STAGE-CANDIDATE.
+           IF PURGE-CANDIDATE-COUNT EQUAL 500
+               ADD 1 TO SKIPPED-COUNT
+               GO TO STAGE-CANDIDATE-EXIT.
+           ADD 1 TO PURGE-CANDIDATE-COUNT.
+           MOVE CANDIDATE-QNAME
+                     TO PURGE-CAND-QNAME (PURGE-CANDIDATE-COUNT).
+           MOVE QUEUE-AGE
+                     TO PURGE-CAND-AGE (PURGE-CANDIDATE-COUNT).
+       STAGE-CANDIDATE-EXIT.
+           EXIT.
+       PURGE-QUEUE.
+           EXEC CICS DELETEQ TS
+                     QUEUE(PURGE-CAND-QNAME (PURGE-X))
+                     RESP(READQ-RESP)
+                     END-EXEC.
+           IF READQ-RESP EQUAL DFHRESP(NORMAL)
+               ADD 1 TO PURGED-COUNT
+               MOVE PURGE-CAND-QNAME (PURGE-X) TO RPT-QNAME
+               MOVE PURGE-CAND-AGE (PURGE-X)   TO RPT-AGE
+               EXEC CICS WRITEQ TD
+                         QUEUE('CSMT')
+                         FROM(PURGE-REPORT-LINE)
+                         LENGTH(LENGTH OF PURGE-REPORT-LINE)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC.
+       REPORT-RESULTS.
+           MOVE EXAMINED-COUNT TO RPT-EXAMINED.
+           MOVE PURGED-COUNT   TO RPT-PURGED.
+           MOVE SKIPPED-COUNT  TO RPT-SKIPPED.
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSMT')
+                     FROM(SUMMARY-REPORT-LINE)
+                     LENGTH(LENGTH OF SUMMARY-REPORT-LINE)
+                     RESP(TD-WRITE-RESP)
+                     END-EXEC.
