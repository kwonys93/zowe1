@@ -0,0 +1,210 @@
+       ID DIVISION.
+       PROGRAM-ID. PROTHRPT.
+      *****************************************************************
+      *    PROTHRPT WALKS THE PROTH HELP-FILE DATASET START TO        *
+      *    FINISH AND PRODUCES A FULL PRINTED LISTING OF EVERY HELP   *
+      *    RECORD, USING THE SAME STARTBR/READNEXT/ENDBR BROWSE       *
+      *    LOGIC AND PRINTABLE-CHARACTER TRANSLATION COBDEMO USES TO  *
+      *    SHOW ONE RECORD AT A TIME ON DMAP04A (SEE READ-DATASET /   *
+      *    MOVE-RECORD), SO THE HELP FILE CAN BE REVIEWED OR DIFFED   *
+      *    OFFLINE INSTEAD OF PAGED THROUGH ONE RECORD AT A TIME      *
+      *    ONLINE.  OUTPUT GOES TO TD QUEUE 'PRTH', THIS SHOP'S       *
+      *    CONVENTION FOR ROUTING A PRINTED LISTING TO JES.           *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      **** DATASET NAME COMES FROM IN25OPTS, THE SAME WAY COBDEMO *****
+      **** PICKS IT UP IN WRITE-TSQ, SO TEST/PRODUCTION REGIONS *******
+      **** POINT THIS REPORT AT THE SAME HELP FILE WITHOUT A **********
+      **** RECOMPILE (SEE TASK-PROTHLF IN READ-DATASET). ***************
+       77  PROTHLF-NAME             PIC X(8) VALUE 'PROTHLF'.
+       77  REC-LEN                  PIC S9(4) COMP.
+       77  RECORD-COUNT             PIC S9(7) COMP-3 VALUE ZERO.
+       77  SUB                      PIC S9(4) COMP.
+       77  LOAD-RESP                PIC S9(8) COMP.
+       77  BROWSE-RESP              PIC S9(8) COMP.
+       77  READNEXT-RESP            PIC S9(8) COMP.
+       77  MORE-RECORDS-SWITCH      PIC X     VALUE 'Y'.
+           88  NO-MORE-RECORDS              VALUE 'N'.
+       77  BROWSE-ACTIVE-SWITCH     PIC X     VALUE 'N'.
+           88  BROWSE-IS-ACTIVE             VALUE 'Y'.
+      **** RESP FOR THE PRTH REPORT-LINE WRITES.  IF PRTH IS MISSING OR *
+      **** CLOSED, DON'T ABEND THE JOB - LOG IT ONCE TO CSMT AND SKIP **
+      **** EVERY REMAINING PRTH WRITE FOR THE REST OF THE RUN. *********
+       77  TD-WRITE-RESP            PIC S9(8) COMP.
+       77  PRTH-AVAILABLE-SWITCH    PIC X     VALUE 'Y'.
+           88  PRTH-IS-AVAILABLE            VALUE 'Y'.
+       01  RECORD-KEY               PIC X(100) VALUE ZEROES.
+       01  WK-REC                 VALUE SPACES.
+           03  WK-REC-TEXT1         PIC X(40).
+           03  WK-REC-TEXT2         PIC X(40).
+           03  WK-REC-TEXT3         PIC X(40).
+           03  WK-REC-TEXT4         PIC X(40).
+       01  WK-REC-2 REDEFINES WK-REC.
+           03  WK-BYTE              PIC X OCCURS 160.
+           COPY PRNTTBL.
+       01  IN25OPTS-AREA.
+           03  FILLER              PIC X(38).
+           03  OPTS-PROTCPF        PIC X(8).
+           03  OPTS-CNTL           PIC X(4).
+           03  FILLER              PIC X(18).
+           03  OPTS-PROTHLF        PIC X(8).
+       01  HEADER-LINE.
+           03  FILLER               PIC X(35) VALUE
+                   'PROTHRPT - PROTH HELP FILE LISTING'.
+       01  DETAIL-HEADER-LINE.
+           03  FILLER               PIC X(4)  VALUE 'REC '.
+           03  RPT-REC-NUM          PIC ZZZZZ9.
+           03  FILLER               PIC X(9)  VALUE ' LENGTH= '.
+           03  RPT-REC-LEN          PIC ZZZ9.
+       01  DETAIL-LINE-1.
+           03  RPT-TEXT1            PIC X(40).
+       01  DETAIL-LINE-2.
+           03  RPT-TEXT2            PIC X(40).
+       01  DETAIL-LINE-3.
+           03  RPT-TEXT3            PIC X(40).
+       01  DETAIL-LINE-4.
+           03  RPT-TEXT4            PIC X(40).
+       01  SUMMARY-LINE.
+           03  FILLER               PIC X(17) VALUE 'PROTHRPT TOTAL = '.
+           03  RPT-TOTAL            PIC ZZZZZZ9.
+           03  FILLER               PIC X(8)  VALUE ' RECORDS'.
+       01  PRTH-DOWN-LINE.
+           03  FILLER               PIC X(49) VALUE
+                   'PROTHRPT - PRTH TD QUEUE UNAVAILABLE, REPORT SKIP'.
+       LINKAGE SECTION.
+       01  RECORD-AREA.
+           03  REC-TEXT             PIC X(160).
+           03  REC-TXT REDEFINES REC-TEXT PIC X OCCURS 160.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM STARTBR-PROTH.
+           PERFORM READ-AND-PRINT-RECORD UNTIL NO-MORE-RECORDS.
+           PERFORM ENDBR-PROTH.
+           PERFORM WRITE-SUMMARY.
+           EXEC CICS RETURN
+                     END-EXEC.
+       INITIALIZE-REPORT.
+           EXEC CICS LOAD
+                     PROGRAM('IN25OPTS')
+                     SET(ADDRESS OF IN25OPTS-AREA)
+                     RESP(LOAD-RESP)
+                     END-EXEC.
+           IF LOAD-RESP EQUAL DFHRESP(NORMAL)
+               MOVE OPTS-PROTHLF TO PROTHLF-NAME
+               EXEC CICS RELEASE
+                         PROGRAM('IN25OPTS')
+                         END-EXEC.
+           MOVE ZEROES TO RECORD-KEY.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(HEADER-LINE)
+                         LENGTH(LENGTH OF HEADER-LINE)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+       STARTBR-PROTH.
+           EXEC CICS STARTBR
+                     DATASET(PROTHLF-NAME)
+                     RIDFLD(RECORD-KEY)
+                     RESP(BROWSE-RESP)
+                     END-EXEC.
+           IF BROWSE-RESP EQUAL DFHRESP(NORMAL)
+               SET BROWSE-IS-ACTIVE TO TRUE
+           ELSE
+               SET NO-MORE-RECORDS TO TRUE.
+       READ-AND-PRINT-RECORD.
+           EXEC CICS READNEXT
+                     DATASET(PROTHLF-NAME)
+                     SET(ADDRESS OF RECORD-AREA)
+                     LENGTH(REC-LEN)
+                     RIDFLD(RECORD-KEY)
+                     RESP(READNEXT-RESP)
+                     END-EXEC.
+           IF READNEXT-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET NO-MORE-RECORDS TO TRUE
+               GO TO READ-AND-PRINT-RECORD-EXIT.
+           ADD 1 TO RECORD-COUNT.
+           PERFORM TRANSFRM VARYING SUB FROM 1 BY 1
+                             UNTIL  SUB GREATER REC-LEN
+                              OR    SUB GREATER 160.
+           MOVE RECORD-COUNT TO RPT-REC-NUM.
+           MOVE REC-LEN      TO RPT-REC-LEN.
+           MOVE WK-REC-TEXT1 TO RPT-TEXT1.
+           MOVE WK-REC-TEXT2 TO RPT-TEXT2.
+           MOVE WK-REC-TEXT3 TO RPT-TEXT3.
+           MOVE WK-REC-TEXT4 TO RPT-TEXT4.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(DETAIL-HEADER-LINE)
+                         LENGTH(LENGTH OF DETAIL-HEADER-LINE)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(DETAIL-LINE-1)
+                         LENGTH(LENGTH OF DETAIL-LINE-1)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(DETAIL-LINE-2)
+                         LENGTH(LENGTH OF DETAIL-LINE-2)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(DETAIL-LINE-3)
+                         LENGTH(LENGTH OF DETAIL-LINE-3)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(DETAIL-LINE-4)
+                         LENGTH(LENGTH OF DETAIL-LINE-4)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+       READ-AND-PRINT-RECORD-EXIT.
+           EXIT.
+       TRANSFRM.
+           SET IDX TO 1.
+           SEARCH PRINTABLE AT END MOVE '.' TO WK-BYTE (SUB)
+            WHEN REC-TXT (SUB) = PRINTABLE (IDX)
+             MOVE REC-TXT (SUB) TO WK-BYTE (SUB).
+       ENDBR-PROTH.
+           IF BROWSE-IS-ACTIVE
+               EXEC CICS ENDBR
+                         DATASET(PROTHLF-NAME)
+                         END-EXEC.
+       WRITE-SUMMARY.
+           MOVE RECORD-COUNT TO RPT-TOTAL.
+           IF PRTH-IS-AVAILABLE
+               EXEC CICS WRITEQ TD
+                         QUEUE('PRTH')
+                         FROM(SUMMARY-LINE)
+                         LENGTH(LENGTH OF SUMMARY-LINE)
+                         RESP(TD-WRITE-RESP)
+                         END-EXEC
+               PERFORM CHECK-PRTH-RESP.
+       CHECK-PRTH-RESP.
+           IF TD-WRITE-RESP NOT EQUAL DFHRESP(NORMAL)
+            AND PRTH-IS-AVAILABLE
+               MOVE 'N' TO PRTH-AVAILABLE-SWITCH
+               EXEC CICS WRITEQ TD
+                         QUEUE('CSMT')
+                         FROM(PRTH-DOWN-LINE)
+                         LENGTH(LENGTH OF PRTH-DOWN-LINE)
+                         END-EXEC.
