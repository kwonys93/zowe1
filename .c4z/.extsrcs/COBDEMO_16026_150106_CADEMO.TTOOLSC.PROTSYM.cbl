@@ -7,19 +7,60 @@
        77  S999-FIELD2             PIC S9(3)       VALUE +50.           
        77  999-FIELD1              PIC 9(3).                            
        77  999-FIELD2              PIC 9(3)        VALUE 50.            
-       77  COMMAREA-LEN            PIC S9(4) COMP  VALUE +59.           
-       77  LINK-COMMAREA-LEN       PIC S9(4) COMP  VALUE +59.           
-       77  TSQ-LEN                 PIC S9(4) COMP  VALUE +59.           
+       77  COMMAREA-LEN            PIC S9(4) COMP  VALUE +69.
+       77  LINK-COMMAREA-LEN       PIC S9(4) COMP  VALUE +69.
+       77  TSQ-LEN                 PIC S9(4) COMP  VALUE +69.
        77  REC-LEN                 PIC S9(4) COMP.                      
-       77  NUM-CHOICES             PIC S9(4) COMP  VALUE +7.            
+       77  NUM-CHOICES             PIC S9(4) COMP  VALUE +8.
        77  SUB                     PIC S9(4) COMP.                      
        77  SUB-1                   PIC S9(3) COMP-3.                    
        77  SUB-2                   PIC S9(4) COMP.                      
        77  SUB-3                   PIC S9(4) COMP.                      
        77  VAR-SS                  PIC S9(4) COMP.                      
        77  TSQ-ITEM                PIC S9(4) COMP  VALUE +1.            
-       77  REC-RBA                 PIC X(9) VALUE SPACES.               
-       77  INITIMG-VAL             PIC X VALUE LOW-VALUES.              
+       77  REC-RBA                 PIC X(9) VALUE SPACES.
+       77  INITIMG-VAL             PIC X VALUE LOW-VALUES.
+      **** FIELDS FOR THE ASKTIME BENCHMARK LOOP (LOOP-RTN) AND THE ****
+      **** GETMAIN STRESS PATH'S STORAGE REPORT (MXS-OPTION) ***********
+       77  LOOP-START-TIME          PIC S9(15) COMP-3.
+       77  LOOP-END-TIME            PIC S9(15) COMP-3.
+       77  LOOP-ELAPSED             PIC S9(15) COMP-3.
+       77  DSA-FREE-BEFORE          PIC S9(8)  COMP  VALUE ZERO.
+       77  DSA-FREE-AFTER           PIC S9(8)  COMP  VALUE ZERO.
+       77  DSA-USED                 PIC S9(8)  COMP  VALUE ZERO.
+       77  ELAPSED-DISPLAY          PIC Z(16)9.
+       77  STGBEF-DISPLAY           PIC Z(8)9.
+       77  STGAFT-DISPLAY           PIC Z(8)9.
+       77  STGUSE-DISPLAY           PIC Z(8)9.
+      **** RESP/RESP2 FOR THE LINK TO COBDEML (LINK-DEML) **************
+       77  LINK-RESP                PIC S9(8) COMP.
+       77  LINK-RESP2               PIC S9(8) COMP.
+       77  LRESP-DISPLAY            PIC Z(3)9.
+       77  LRESP2-DISPLAY           PIC Z(3)9.
+      **** RESP/RESP2 FOR THE AUDIT-TRAIL/DIAGNOSTIC WRITEQ TD CALLS ***
+      **** (PCPL/XFRL/CSMT) SO A MISSING OR CLOSED TD DESTINATION ******
+      **** CAN'T TRIP THE TASK-GLOBAL QIDERR(WRITE-TSQ) HANDLER AND ****
+      **** ABANDON WHATEVER THE CALLER WAS IN THE MIDDLE OF. ***********
+       77  TD-WRITE-RESP            PIC S9(8) COMP.
+       77  TD-WRITE-RESP2           PIC S9(8) COMP.
+      **** AUDIT TRAIL OF EVERY XCTL/LINK HANDOFF OUT OF COBDEMO, SO ***
+      **** WE CAN RECONSTRUCT WHICH TERMINALS EXERCISED WHICH *********
+      **** DOWNSTREAM PROGRAMS (OPERATOR CERTIFICATION TRACKING). *****
+       77  XFER-TARGET-PROG         PIC X(8).
+       01  XFER-LOG-RECORD.
+           03  XFER-LOG-TRANID      PIC X(4).
+           03  XFER-LOG-TERMID      PIC X(4).
+           03  XFER-LOG-TASKNUM     PIC S9(5)  COMP-3.
+           03  XFER-LOG-PROGRAM     PIC X(8).
+           03  XFER-LOG-TIME        PIC S9(15) COMP-3.
+       01  NOSTG-REPORT-LINE.
+           03  FILLER               PIC X(17) VALUE 'COBDEMO NOSTG   '.
+           03  NRPT-TRANID          PIC X(4).
+           03  NRPT-TERMID          PIC X(4).
+           03  FILLER               PIC X(9)  VALUE ' FREEBEF='.
+           03  NRPT-FREEBEF         PIC Z(8)9.
+           03  FILLER               PIC X(9)  VALUE ' FREEAFT='.
+           03  NRPT-FREESTG         PIC Z(8)9.
        01  MAPNAME                 PIC X(8).                            
        01  GETM-AREA1              PIC X(20).                           
        01  NEW-DATA       REDEFINES GETM-AREA1                          
@@ -27,30 +68,8 @@
        01  TSQ-NAME.                                                    
            03 TSQ-TRANID            PIC XXXX.                           
            03 TSQ-TERMID            PIC XXXX.                           
-       01  TASK-STRUCTURE.                                              
-           03 TASK-CNTL             PIC X(4)  VALUE 'CNTL'.             
-           03 TASK-PROTCPF          PIC X(8)  VALUE 'PROTCPF'.          
-           03 TASK-PROTHLF          PIC X(8)  VALUE 'PROTHLF'.          
-           03 TASK-SWITCH           PIC X.                              
-           03 TASK-SWITCH2          PIC 99.                             
-           03 TASK-SWITCH3          PIC X.                              
-           03 TASKNUM               PIC S9(5)  COMP-3.                  
-           03 TASKNUM-CHAR REDEFINES TASKNUM PIC X(3).                  
-           03 TASK-TEXT.                                                
-              05 TASK-ID-NO         PIC 9(3)  COMP-3  VALUE 0.          
-              05 FILLER             PIC X     VALUE SPACES.             
-              05 TASK-MESG          PIC X(20)                           
-                                    VALUE 'THIS IS A MESSAGE'.
-              05 FILLER             PIC X     VALUE SPACES.             
-              05 TASK-DATE.                                             
-                 07 TASK-MM         PIC 99    VALUE 12.                 
-                 07 TASK-SL1        PIC X     VALUE '/'.                
-                 07 TASK-DD         PIC 99    VALUE 25.                 
-                 07 TASK-SL2        PIC X     VALUE '/'.                
-                 07 TASK-YY         PIC 99    VALUE 99.                 
-       01  TASK-STRUCTURE-2.                                            
-           03 TASK-TEXT             PIC X(32) VALUE ALL '*'.            
-       01  NUP-ON.                                                      
+           COPY TASKREC.
+       01  NUP-ON.
            03  CNTL-1               PIC X(4)  VALUE 'CNTL'.             
            03  FILLER               PIC X(24)                           
                VALUE '=ON,PROG=COBDEMO,NUP=ON '.
@@ -61,13 +80,24 @@
            03  PROTHLF-1            PIC X(7)  VALUE 'PROTHLF'.          
            03  FILLER               PIC X(3)  VALUE ')  '.              
        01  RECORD-KEY               PIC X(100).                         
-       01  VSAM-AREA.                                                   
-           03  VSAM-KEY             PIC X(9).                           
-           03  VSAM-NAME            PIC X(20).                          
-           03  FILLER               PIC X(52).                          
-           03  FILLER               PIC X(200).                         
-           03  FILLER               PIC X(200).                         
-           03  FILLER               PIC X(200).                         
+       01  VSAM-AREA.
+           03  VSAM-KEY             PIC X(9).
+           03  VSAM-NAME            PIC X(20).
+           03  FILLER               PIC X(52).
+           03  FILLER               PIC X(200).
+           03  FILLER               PIC X(200).
+           03  FILLER               PIC X(200).
+      **** BEFORE-IMAGE OF A PROTCPF RECORD, CAPTURED IN LOG-BEFORE- ***
+      **** IMAGE JUST AHEAD OF THE REWRITE IN VSAM-REWRITE SO WE HAVE *
+      **** A RECONCILIATION TRAIL OF WHAT EVERY UPDATE-IN-PLACE ******
+      **** ACTUALLY CHANGED. ******************************************
+       01  PCPF-LOG-RECORD.
+           03  PCPF-LOG-TRANID      PIC X(4).
+           03  PCPF-LOG-TERMID      PIC X(4).
+           03  PCPF-LOG-TASKNUM     PIC S9(5)  COMP-3.
+           03  PCPF-LOG-TIME        PIC S9(15) COMP-3.
+           03  PCPF-LOG-KEY         PIC X(9).
+           03  PCPF-LOG-BEFORE      PIC X(681).
        01  WK-REC                VALUE SPACES.                          
            03  WK-REC-TEXT1         PIC X(40).                          
            03  WK-REC-TEXT2         PIC X(40).                          
@@ -75,15 +105,7 @@
            03  WK-REC-TEXT4         PIC X(40).                          
        01  WK-REC-2 REDEFINES WK-REC.                                   
            03  WK-BYTE              PIC X OCCURS 160.                   
-       01  TRL-TABLE.                                                   
-           03  FILLER               PIC X(27) VALUE                     
-                        ' ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-           03  FILLER               PIC X(10) VALUE                     
-                        '1234567890'.
-           03  FILLER               PIC X(19) VALUE                     
-                        '-+=.,;:#*/()@&%$¢?!'.
-       01  TRL-TABLE-2 REDEFINES TRL-TABLE.                             
-           03  PRINTABLE            PIC X OCCURS 56 INDEXED BY IDX.     
+           COPY PRNTTBL.
        01  THREE-DIM-TABLE.                                             
            03  STATE                OCCURS 2 TIMES                      
                                     INDEXED BY STATE-X.                 
@@ -100,201 +122,9 @@
            03  VAR-REC-LEN          PIC S9(4) COMP.                     
            03  VAR-LENGTH-DATA      PIC X                               
                                     OCCURS 1 TO 100 TIMES
-                                    DEPENDING ON VAR-REC-LEN.           
+                                    DEPENDING ON VAR-REC-LEN.
            COPY DFHAID.
-      *****************************************************************
-      *                                                               *
-      *                                                               *
-      *                                                               *
-      *     Licensed Materials - Property of IBM                      *
-      *                                                               *
-      *     "Restricted Materials of IBM"                             *
-      *                                                               *
-      *     5655-Y04                                                  *
-      *                                                               *
-      *     (C) Copyright IBM Corp. 1988, 2010"                       *
-      *                                                               *
-      *                                                               *
-      *                                                               *
-      *                                                               *
-      *   STATUS = 6.9.0                                              *
-      *                                                               *
-      * CHANGE ACTIVITY :                                             *
-      *                                                               *
-      *   $SEG(DFHAID),COMP(BMS),PROD(CICS TS ):                      *
-      *                                                               *
-      *  PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
-      * $D1= I07991 670 100820 HDIGPG  : Translate unprintable char   *
-      * $L0= Base   210 88     HD1MA   : Base                         *
-      *                                                               *
-      *****************************************************************
-      *
-      *
-       01    DFHAID.                                                    
-         02  DFHNULL   PIC  X  VALUE IS X'00'.                          
-         02  DFHENTER  PIC  X  VALUE IS ''''.                           
-         02  DFHCLEAR  PIC  X  VALUE IS '_'.                            
-         02  DFHCLRP   PIC  X  VALUE IS '¦'.                            
-         02  DFHPEN    PIC  X  VALUE IS '='.                            
-         02  DFHOPID   PIC  X  VALUE IS 'W'.                            
-         02  DFHMSRE   PIC  X  VALUE IS 'X'.                            
-         02  DFHSTRF   PIC  X  VALUE IS 'h'.                            
-         02  DFHTRIG   PIC  X  VALUE IS '"'.                            
-         02  DFHPA1    PIC  X  VALUE IS '%'.                            
-         02  DFHPA2    PIC  X  VALUE IS '>'.                            
-         02  DFHPA3    PIC  X  VALUE IS ','.                            
-         02  DFHPF1    PIC  X  VALUE IS '1'.                            
-         02  DFHPF2    PIC  X  VALUE IS '2'.                            
-         02  DFHPF3    PIC  X  VALUE IS '3'.                            
-         02  DFHPF4    PIC  X  VALUE IS '4'.                            
-         02  DFHPF5    PIC  X  VALUE IS '5'.                            
-         02  DFHPF6    PIC  X  VALUE IS '6'.                            
-         02  DFHPF7    PIC  X  VALUE IS '7'.                            
-         02  DFHPF8    PIC  X  VALUE IS '8'.                            
-         02  DFHPF9    PIC  X  VALUE IS '9'.                            
-         02  DFHPF10   PIC  X  VALUE IS ':'.                            
-         02  DFHPF11   PIC  X  VALUE IS '#'.                            
-         02  DFHPF12   PIC  X  VALUE IS '@'.                            
-         02  DFHPF13   PIC  X  VALUE IS 'A'.                            
-         02  DFHPF14   PIC  X  VALUE IS 'B'.                            
-         02  DFHPF15   PIC  X  VALUE IS 'C'.                            
-         02  DFHPF16   PIC  X  VALUE IS 'D'.                            
-         02  DFHPF17   PIC  X  VALUE IS 'E'.                            
-         02  DFHPF18   PIC  X  VALUE IS 'F'.                            
-         02  DFHPF19   PIC  X  VALUE IS 'G'.                            
-         02  DFHPF20   PIC  X  VALUE IS 'H'.                            
-         02  DFHPF21   PIC  X  VALUE IS 'I'.                            
-         02  DFHPF22   PIC  X  VALUE IS '¢'.                            
-         02  DFHPF23   PIC  X  VALUE IS '.'.                            
-         02  DFHPF24   PIC  X  VALUE IS '<'.                            
            COPY IN25CMP.
-       01  DMAP04AI.                                                    
-           02  FILLER PIC X(12).                                        
-           02  RECOUT1L    COMP  PIC  S9(4).                            
-           02  RECOUT1F    PICTURE X.                                   
-           02  FILLER REDEFINES RECOUT1F.                               
-             03 RECOUT1A    PICTURE X.                                  
-           02  RECOUT1I  PIC X(40).                                     
-           02  RECOUT2L    COMP  PIC  S9(4).                            
-           02  RECOUT2F    PICTURE X.                                   
-           02  FILLER REDEFINES RECOUT2F.                               
-             03 RECOUT2A    PICTURE X.                                  
-           02  RECOUT2I  PIC X(40).                                     
-           02  RECOUT3L    COMP  PIC  S9(4).                            
-           02  RECOUT3F    PICTURE X.                                   
-           02  FILLER REDEFINES RECOUT3F.                               
-             03 RECOUT3A    PICTURE X.                                  
-           02  RECOUT3I  PIC X(40).                                     
-           02  RECOUT4L    COMP  PIC  S9(4).                            
-           02  RECOUT4F    PICTURE X.                                   
-           02  FILLER REDEFINES RECOUT4F.                               
-             03 RECOUT4A    PICTURE X.                                  
-           02  RECOUT4I  PIC X(40).                                     
-           02  RECLENL    COMP  PIC  S9(4).                             
-           02  RECLENF    PICTURE X.                                    
-           02  FILLER REDEFINES RECLENF.                                
-             03 RECLENA    PICTURE X.                                   
-           02  RECLENI  PIC X(4).                                       
-       01  DMAP04AO REDEFINES DMAP04AI.                                 
-           02  FILLER PIC X(12).                                        
-           02  FILLER PICTURE X(3).                                     
-           02  RECOUT1O  PIC X(40).                                     
-           02  FILLER PICTURE X(3).                                     
-           02  RECOUT2O  PIC X(40).                                     
-           02  FILLER PICTURE X(3).                                     
-           02  RECOUT3O  PIC X(40).                                     
-           02  FILLER PICTURE X(3).                                     
-           02  RECOUT4O  PIC X(40).                                     
-           02  FILLER PICTURE X(3).                                     
-           02  RECLENO PIC 9999.                                        
-       01  DMAPBEGI.                                                    
-           02  FILLER PIC X(12).                                        
-       01  DMAPBEGO REDEFINES DMAPBEGI.                                 
-           02  FILLER PIC X(12).                                        
-       01  DMAPASRI.                                                    
-           02  FILLER PIC X(12).                                        
-       01  DMAPASRO REDEFINES DMAPASRI.                                 
-           02  FILLER PIC X(12).                                        
-       01  DMAPSUMI.                                                    
-           02  FILLER PIC X(12).                                        
-       01  DMAPSUMO REDEFINES DMAPSUMI.                                 
-           02  FILLER PIC X(12).                                        
-       01  DMAPENDI.                                                    
-           02  FILLER PIC X(12).                                        
-           02  ENDLINEL    COMP  PIC  S9(4).                            
-           02  ENDLINEF    PICTURE X.                                   
-           02  FILLER REDEFINES ENDLINEF.                               
-             03 ENDLINEA    PICTURE X.                                  
-           02  ENDLINEI  PIC X(22).                                     
-       01  DMAPENDO REDEFINES DMAPENDI.                                 
-           02  FILLER PIC X(12).                                        
-           02  FILLER PICTURE X(3).                                     
-           02  ENDLINEO  PIC X(22).                                     
-       01  DMAP00I.                                                     
-           02  FILLER PIC X(12).                                        
-           02  REQCDL    COMP  PIC  S9(4).                              
-           02  REQCDF    PICTURE X.                                     
-           02  FILLER REDEFINES REQCDF.                                 
-             03 REQCDA    PICTURE X.                                    
-           02  REQCDI  PIC 99.                                          
-           02  MSGL    COMP  PIC  S9(4).                                
-           02  MSGF    PICTURE X.                                       
-           02  FILLER REDEFINES MSGF.                                   
-             03 MSGA    PICTURE X.                                      
-           02  MSGI  PIC X(79).                                         
-       01  DMAP00O REDEFINES DMAP00I.                                   
-           02  FILLER PIC X(12).                                        
-           02  FILLER PICTURE X(3).                                     
-           02  REQCDO  PIC X(2).                                        
-           02  FILLER PICTURE X(3).                                     
-           02  MSGO  PIC X(79).                                         
-       01  DMAP01I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP01O REDEFINES DMAP01I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP02I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP02O REDEFINES DMAP02I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP03I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP03O REDEFINES DMAP03I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP04I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP04O REDEFINES DMAP04I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP05I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP05O REDEFINES DMAP05I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP06I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP06O REDEFINES DMAP06I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP07I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP07O REDEFINES DMAP07I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP08I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP08O REDEFINES DMAP08I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DMAP09I.                                                     
-           02  FILLER PIC X(12).                                        
-       01  DMAP09O REDEFINES DMAP09I.                                   
-           02  FILLER PIC X(12).                                        
-       01  DERRORI.                                                     
-           02  FILLER PIC X(12).                                        
-           02  ERRORL    COMP  PIC  S9(4).                              
-           02  ERRORF    PICTURE X.                                     
-           02  FILLER REDEFINES ERRORF.                                 
-             03 ERRORA    PICTURE X.                                    
-           02  ERRORI  PIC X(20).                                       
-       01  DERRORO REDEFINES DERRORI.                                   
-           02  FILLER PIC X(12).                                        
-           02  FILLER PICTURE X(3).                                     
-           02  ERRORO  PIC X(20).                                       
        LINKAGE SECTION.
        01  DFHCOMMAREA.                                                 
            03  COMM-CNTL           PIC X(4).                            
@@ -303,8 +133,9 @@
            03  COMM-SW             PIC X.                               
            03  COMM-SW2            PIC 99.                              
            03  COMM-SW3            PIC X.                               
-           03  COMM-TASK-NUMBER    PIC S9(5)       COMP-3.              
-           03  COMM-TEXT           PIC X(32).                           
+           03  COMM-TASK-NUMBER    PIC S9(5)       COMP-3.
+           03  COMM-TEXT           PIC X(34).
+           03  COMM-START-TIME     PIC S9(15)      COMP-3.
            03  FILLER              PIC X(4096).                         
            03  FILLER              PIC X(4096).                         
            03  FILLER              PIC X(4096).                         
@@ -340,8 +171,9 @@
                         DMAP06I                                         
                         DMAP07I                                         
                         DMAP08I                                         
-                        DMAP09I                                         
-                        DERRORI.                                        
+                        DMAP09I
+                        DMAP10I
+                        DERRORI.
            EXEC CICS HANDLE CONDITION
                      QIDERR(WRITE-TSQ)
                      ERROR(GEN-ERR)
@@ -382,9 +214,14 @@
                      PGMIDERR(GEN-ERR)
                      END-EXEC.                                          
        NO-OPTS.
-           MOVE SPACE TO TASK-SWITCH.                                   
-           MOVE ZERO  TO TASK-SWITCH2.                                  
-           MOVE SPACE TO TASK-SWITCH3.                                  
+           MOVE SPACE TO TASK-SWITCH.
+           MOVE ZERO  TO TASK-SWITCH2.
+           MOVE SPACE TO TASK-SWITCH3.
+      **** STAMP THE QUEUE'S BIRTH TIME SO TSQPURGE CAN LATER TELL ****
+      **** AN ABANDONED SESSION QUEUE FROM A CURRENT ONE **************
+           EXEC CICS ASKTIME
+                     ABSTIME(TASK-START-TIME)
+                     END-EXEC.
            EXEC CICS WRITEQ TS
                      QUEUE(TSQ-NAME)
                      FROM(TASK-STRUCTURE)
@@ -512,11 +349,28 @@
        TEST-SPECIAL-THINGS.
            EXEC CICS HANDLE CONDITION
                      PGMIDERR(GEN-ERR)
-                     END-EXEC.                                          
+                     END-EXEC.
+           MOVE 'ASMDEMO' TO XFER-TARGET-PROG.
+           PERFORM LOG-TRANSFER.
            EXEC CICS XCTL
                      PROGRAM('ASMDEMO')
-                     END-EXEC.                                          
+                     END-EXEC.
       **************************************************
+       LOG-TRANSFER.
+           MOVE TSQ-TRANID      TO XFER-LOG-TRANID.
+           MOVE TSQ-TERMID      TO XFER-LOG-TERMID.
+           MOVE TASKNUM         TO XFER-LOG-TASKNUM.
+           MOVE XFER-TARGET-PROG TO XFER-LOG-PROGRAM.
+           EXEC CICS ASKTIME
+                     ABSTIME(XFER-LOG-TIME)
+                     END-EXEC.
+           EXEC CICS WRITEQ TD
+                     QUEUE('XFRL')
+                     FROM(XFER-LOG-RECORD)
+                     LENGTH(LENGTH OF XFER-LOG-RECORD)
+                     RESP(TD-WRITE-RESP)
+                     RESP2(TD-WRITE-RESP2)
+                     END-EXEC.
 
        PROCESS-TABLE.
            IF  TASK-SWITCH3 EQUAL SPACE                                 
@@ -580,12 +434,14 @@
                      DSIDERR
                      NOTOPEN(NOT-OPEN)
                      END-EXEC.                                          
-           MOVE ZEROES TO RECORD-KEY.                                   
-      **** NOTE * DATASET NAME IS WRONG ****
-           EXEC CICS STARTBR DATASET('PROTH') RIDFLD(RECORD-KEY)
-                     END-EXEC.                                          
-           MOVE +1 TO SUB.                                              
-           EXEC CICS READNEXT DATASET('PROTH')
+           MOVE ZEROES TO RECORD-KEY.
+      **** DATASET NAME COMES FROM THE OPTIONS LOADED AT SESSION *****
+      **** START (TASK-PROTHLF) SO TEST/PRODUCTION REGIONS CAN ********
+      **** POINT AT DIFFERENT HELP-FILE DATASETS WITHOUT A RECOMPILE *
+           EXEC CICS STARTBR DATASET(TASK-PROTHLF) RIDFLD(RECORD-KEY)
+                     END-EXEC.
+           MOVE +1 TO SUB.
+           EXEC CICS READNEXT DATASET(TASK-PROTHLF)
                      SET(ADDRESS OF RECORD-AREA)
                      LENGTH(REC-LEN) RIDFLD(RECORD-KEY) END-EXEC.
       *
@@ -612,7 +468,7 @@
            EXEC CICS SEND MAP('DMAP04A')
                      MAPSET ('IN25CMP') ERASE END-EXEC.                 
       *
-           EXEC CICS ENDBR DATASET('PROTH') END-EXEC.
+           EXEC CICS ENDBR DATASET(TASK-PROTHLF) END-EXEC.
            MOVE TASK-CNTL TO CNTL-2.                                    
            MOVE TASK-PROTHLF TO PROTHLF-1.                              
       *
@@ -635,41 +491,96 @@
            GO TO REWRITE-RETURN.                                        
 
        MXR-OPTION.
-           IF  TASK-SWITCH3 EQUAL SPACE                                 
-               MOVE 'A' TO TASK-SWITCH3                                 
-               MOVE 'DMAP05' TO MAPNAME                                 
-               GO TO SEND-REWRITE-RETURN.                               
+           IF  TASK-SWITCH3 EQUAL SPACE
+               MOVE 'A' TO TASK-SWITCH3
+               MOVE 'DMAP05' TO MAPNAME
+               GO TO SEND-REWRITE-RETURN.
+           IF  TASK-SWITCH3 NOT EQUAL 'A'
+               GO TO SEND-MAP00.
        LOOP-RTN.
-           PERFORM CICS-LOOP 50 TIMES.                                  
-           GO TO MXS-OPTION.                                            
+      **** CAPTURE START/END CLOCK AROUND THE 50-ITERATION ASKTIME ****
+      **** LOOP SO THE RESULTS SCREEN CAN SHOW AN ACTUAL CICS *********
+      **** RESPONSE-TIME READING INSTEAD OF JUST PROVING THE LOOP *****
+      **** RAN. ********************************************************
+           EXEC CICS ASKTIME
+                     ABSTIME(LOOP-START-TIME)
+                     END-EXEC.
+           PERFORM CICS-LOOP 50 TIMES.
+           EXEC CICS ASKTIME
+                     ABSTIME(LOOP-END-TIME)
+                     END-EXEC.
+           COMPUTE LOOP-ELAPSED = LOOP-END-TIME - LOOP-START-TIME.
+           GO TO MXS-OPTION.
        CICS-LOOP.
            EXEC CICS ASKTIME
                      END-EXEC.
 
        MXS-OPTION.
-           IF  TASK-SWITCH3 EQUAL SPACE                                 
-               MOVE 'A' TO TASK-SWITCH3                                 
-               MOVE 'DMAP06' TO MAPNAME                                 
-               GO TO SEND-REWRITE-RETURN.                               
+           IF  TASK-SWITCH3 EQUAL SPACE
+               MOVE 'A' TO TASK-SWITCH3
+               MOVE 'DMAP06' TO MAPNAME
+               GO TO SEND-REWRITE-RETURN.
            EXEC CICS HANDLE CONDITION
                      NOSTG(NO-STORAGE)
-                     END-EXEC.                                          
-           PERFORM GETMAIN-LOOP 10 TIMES.                               
-           GO TO SEND-MAP00.                                            
+                     END-EXEC.
+      **** STORAGE REPORT: HOW MUCH FREE DSA STORAGE WE HAD BEFORE ****
+      **** AND AFTER THE GETMAIN STRESS LOOP, SO THIS EXERCISE ********
+      **** DOUBLES AS A REAL STORAGE-TUNING DIAGNOSTIC RATHER THAN ****
+      **** A PLAIN PASS/FAIL DEMO. *************************************
+           EXEC CICS INQUIRE SYSTEM
+                     FREESTG(DSA-FREE-BEFORE)
+                     END-EXEC.
+           PERFORM GETMAIN-LOOP 10 TIMES.
+           EXEC CICS INQUIRE SYSTEM
+                     FREESTG(DSA-FREE-AFTER)
+                     END-EXEC.
+           COMPUTE DSA-USED = DSA-FREE-BEFORE - DSA-FREE-AFTER.
+           MOVE 'B' TO TASK-SWITCH3.
+           MOVE LOOP-ELAPSED    TO ELAPSED-DISPLAY.
+           MOVE ELAPSED-DISPLAY TO ELAPSEO.
+           MOVE DSA-FREE-BEFORE TO STGBEF-DISPLAY.
+           MOVE STGBEF-DISPLAY  TO STGBEFO.
+           MOVE DSA-FREE-AFTER  TO STGAFT-DISPLAY.
+           MOVE STGAFT-DISPLAY  TO STGAFTO.
+           MOVE DSA-USED        TO STGUSE-DISPLAY.
+           MOVE STGUSE-DISPLAY  TO STGUSEO.
+           EXEC CICS SEND
+                     MAP ('DMAP06')
+                     MAPSET ('IN25CMP')
+                     ERASE
+                     END-EXEC.
+           GO TO REWRITE-RETURN.
        GETMAIN-LOOP.
            EXEC CICS GETMAIN
                      SET (ADDRESS OF GETMAIN-AREA)
                      LENGTH (6144)
-                     END-EXEC.                                          
+                     END-EXEC.
        NO-STORAGE.
-           MOVE 'B' TO TASK-SWITCH3.                                    
-           MOVE 'NO STORAGE' TO ERRORO.                                 
+      **** EVEN WHEN THE LOOP RUNS OUT OF STORAGE, RECORD WHAT WAS ****
+      **** LEFT SO THE DIAGNOSTIC IS USEFUL RATHER THAN JUST A ********
+      **** FAILURE MESSAGE. **********************************************
+           EXEC CICS INQUIRE SYSTEM
+                     FREESTG(DSA-FREE-AFTER)
+                     END-EXEC.
+           MOVE TSQ-TRANID TO NRPT-TRANID.
+           MOVE TSQ-TERMID TO NRPT-TERMID.
+           MOVE DSA-FREE-BEFORE TO NRPT-FREEBEF.
+           MOVE DSA-FREE-AFTER TO NRPT-FREESTG.
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSMT')
+                     FROM(NOSTG-REPORT-LINE)
+                     LENGTH(LENGTH OF NOSTG-REPORT-LINE)
+                     RESP(TD-WRITE-RESP)
+                     RESP2(TD-WRITE-RESP2)
+                     END-EXEC.
+           MOVE 'B' TO TASK-SWITCH3.
+           MOVE 'NO STORAGE' TO ERRORO.
            EXEC CICS SEND
                      MAP ('DERROR')
                      MAPSET ('IN25CMP')
                      ERASE
-                     END-EXEC.                                          
-           GO TO REWRITE-RETURN.                                        
+                     END-EXEC.
+           GO TO REWRITE-RETURN.
 
        SEND-REWRITE-RETURN.
            EXEC CICS SEND
@@ -712,12 +623,30 @@
                 LENGTH(REC-LEN) RIDFLD(REC-RBA) UPDATE
                 END-EXEC.                                               
        VSAM-REWRITE.
-           MOVE 'THIS IS NOT A NAME  ' TO VSAM-NAME.                    
+           PERFORM LOG-BEFORE-IMAGE.
+           MOVE 'THIS IS NOT A NAME  ' TO VSAM-NAME.
            EXEC CICS REWRITE
                 DATASET(TASK-PROTCPF)
                 FROM(VSAM-AREA)
                 LENGTH(REC-LEN)
-                END-EXEC.                                               
+                END-EXEC.
+           GO TO AFTER-REWRITE.
+       LOG-BEFORE-IMAGE.
+           MOVE TSQ-TRANID TO PCPF-LOG-TRANID.
+           MOVE TSQ-TERMID TO PCPF-LOG-TERMID.
+           MOVE TASKNUM TO PCPF-LOG-TASKNUM.
+           MOVE REC-RBA TO PCPF-LOG-KEY.
+           MOVE VSAM-AREA TO PCPF-LOG-BEFORE.
+           EXEC CICS ASKTIME
+                     ABSTIME(PCPF-LOG-TIME)
+                     END-EXEC.
+           EXEC CICS WRITEQ TD
+                     QUEUE('PCPL')
+                     FROM(PCPF-LOG-RECORD)
+                     LENGTH(LENGTH OF PCPF-LOG-RECORD)
+                     RESP(TD-WRITE-RESP)
+                     RESP2(TD-WRITE-RESP2)
+                     END-EXEC.
        AFTER-REWRITE.
            MOVE 'THIS IS AFTER REWRITE' TO TASK-TEXT                    
                  OF TASK-STRUCTURE.                                     
@@ -750,26 +679,69 @@
            MOVE NEW-DATA TO STG-AREA1.                                  
            GO TO SEND-MAP00.                                            
        WHICH-ONE.
-           GO TO REPLACE-FILE                                           
-                 MXR-OPTION                                             
-                 READ-FOR-UPDATE                                        
-                 SET-VAR-REC                                            
-                 PROCESS-TABLE                                          
-                 STG-VIOL                                               
-                 LINK-DEML                                              
-                 PROG-ABEND                                             
-               DEPENDING ON TASK-SWITCH2.                               
+           GO TO REPLACE-FILE
+                 MXR-OPTION
+                 READ-FOR-UPDATE
+                 SET-VAR-REC
+                 PROCESS-TABLE
+                 STG-VIOL
+                 LINK-DEML
+                 INQUIRE-OPTS
+                 PROG-ABEND
+               DEPENDING ON TASK-SWITCH2.
        LINK-DEML.
-           MOVE 'ABC' TO TASKNUM-CHAR.                                  
-           IF TASK-SWITCH3 EQUAL SPACE                                  
-               MOVE 'A' TO TASK-SWITCH3                                 
-               MOVE 'DMAP09' TO MAPNAME                                 
-               GO TO SEND-REWRITE-RETURN.                               
+           MOVE 'ABC' TO TASKNUM-CHAR.
+           IF TASK-SWITCH3 EQUAL 'B'
+               GO TO SEND-MAP00.
+           IF TASK-SWITCH3 EQUAL SPACE
+               MOVE 'A' TO TASK-SWITCH3
+               MOVE 'DMAP09' TO MAPNAME
+               GO TO SEND-REWRITE-RETURN.
+           MOVE 'COBDEML' TO XFER-TARGET-PROG.
+           PERFORM LOG-TRANSFER.
            EXEC CICS LINK PROGRAM('COBDEML')
                      COMMAREA(TASK-STRUCTURE)
                      LENGTH(LINK-COMMAREA-LEN)
-                     END-EXEC.                                          
-           GO TO SEND-MAP00.                                            
+                     RESP(LINK-RESP)
+                     RESP2(LINK-RESP2)
+                     END-EXEC.
+           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL)
+               GO TO LINK-DEML-FAILED.
+           GO TO SEND-MAP00.
+       LINK-DEML-FAILED.
+      **** A BAD RETURN FROM COBDEML USED TO FALL THROUGH TO ***********
+      **** SEND-MAP00 AS IF NOTHING HAPPENED - NOW IT IS SURFACED ******
+      **** ON THE SAME ERROR MAP THE OTHER FAILURE PATHS USE. **********
+           MOVE 'B' TO TASK-SWITCH3.
+           MOVE LINK-RESP  TO LRESP-DISPLAY.
+           MOVE LINK-RESP2 TO LRESP2-DISPLAY.
+           MOVE SPACES TO ERRORO.
+           STRING 'COBDEML RC=' LRESP-DISPLAY '/' LRESP2-DISPLAY
+               DELIMITED BY SIZE INTO ERRORO.
+           EXEC CICS SEND
+                     MAP ('DERROR')
+                     MAPSET ('IN25CMP')
+                     ERASE
+                     END-EXEC.
+           GO TO REWRITE-RETURN.
+       INQUIRE-OPTS.
+      **** SHOW THE CNTL/PROTCPF/PROTHLF VALUES THIS SESSION LOADED ***
+      **** FROM IN25OPTS AT SESSION START (SEE WRITE-TSQ) SO WE CAN ***
+      **** VERIFY CONFIGURATION WITHOUT READING THE LOAD MODULE *******
+      **** DIRECTLY - ESPECIALLY AFTER SOMEONE CHANGES IN25OPTS. ******
+           IF TASK-SWITCH3 EQUAL SPACE
+               MOVE 'A' TO TASK-SWITCH3
+           ELSE
+               GO TO SEND-MAP00.
+           MOVE TASK-CNTL    TO OPCNTLO.
+           MOVE TASK-PROTCPF TO OPPCPFO.
+           MOVE TASK-PROTHLF TO OPPHLFO.
+           EXEC CICS SEND
+                     MAP ('DMAP10')
+                     MAPSET ('IN25CMP')
+                     ERASE
+                     END-EXEC.
+           GO TO REWRITE-RETURN.
        PROG-ABEND.
            EXEC CICS ABEND ABCODE('MIKE') END-EXEC.                     
            GOBACK.
\ No newline at end of file
