@@ -0,0 +1,40 @@
+      *****************************************************************
+      *    TASKREC  -  TASK-STRUCTURE RECORD LAYOUT                   *
+      *    THIS IS THE RECORD COBDEMO KEEPS IN ITS PER-TERMINAL TS    *
+      *    QUEUE (TSQ-NAME) AND PASSES BACK TO ITSELF ON RETURN       *
+      *    COMMAREA.  PULLED OUT TO A COPYBOOK SO TSQPURGE CAN READ   *
+      *    AND AGE THOSE QUEUES WITHOUT DRIFTING OUT OF SYNC WITH     *
+      *    THE LAYOUT COBDEMO WRITES.                                 *
+      *****************************************************************
+       01  TASK-STRUCTURE.
+           03 TASK-CNTL             PIC X(4)  VALUE 'CNTL'.
+           03 TASK-PROTCPF          PIC X(8)  VALUE 'PROTCPF'.
+           03 TASK-PROTHLF          PIC X(8)  VALUE 'PROTHLF'.
+           03 TASK-SWITCH           PIC X.
+           03 TASK-SWITCH2          PIC 99.
+           03 TASK-SWITCH3          PIC X.
+           03 TASKNUM               PIC S9(5)  COMP-3.
+           03 TASKNUM-CHAR REDEFINES TASKNUM PIC X(3).
+           03 TASK-TEXT.
+              05 TASK-ID-NO         PIC 9(3)  COMP-3  VALUE 0.
+              05 FILLER             PIC X     VALUE SPACES.
+              05 TASK-MESG          PIC X(20)
+                                    VALUE 'THIS IS A MESSAGE'.
+              05 FILLER             PIC X     VALUE SPACES.
+              05 TASK-DATE.
+                 07 TASK-MM         PIC 99    VALUE 12.
+                 07 TASK-SL1        PIC X     VALUE '/'.
+                 07 TASK-DD         PIC 99    VALUE 25.
+                 07 TASK-SL2        PIC X     VALUE '/'.
+      **** TASK-YY WIDENED TO 4 DIGITS SO SAVED TASK DATES SURVIVE ****
+      **** THE CENTURY ROLLOVER INTACT (WAS PIC 99, 1999-ONLY) ********
+                 07 TASK-YY         PIC 9(4)  VALUE 1999.
+      **** TASK-START-TIME IS STAMPED ONCE, WHEN THE SESSION'S TS *****
+      **** QUEUE IS FIRST CREATED, SO A HOUSEKEEPING JOB CAN TELL *****
+      **** HOW LONG A QUEUE HAS BEEN SITTING AROUND (SEE TSQPURGE) ****
+           03 TASK-START-TIME       PIC S9(15) COMP-3 VALUE ZERO.
+       01  TASK-STRUCTURE-2.
+      **** KEPT THE SAME SIZE AS TASK-STRUCTURE'S TASK-TEXT (34 BYTES **
+      **** SINCE TASK-YY WIDENED TO 4 DIGITS) SO PROCESS-TABLE'S ******
+      **** MOVEs BETWEEN THE TWO STAY BYTE-FOR-BYTE. ******************
+           03 TASK-TEXT             PIC X(34) VALUE ALL '*'.
