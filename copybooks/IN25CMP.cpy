@@ -0,0 +1,183 @@
+      *****************************************************************
+      *    IN25CMP  -  SYMBOLIC MAP FOR THE COBDEMO MAPSET            *
+      *****************************************************************
+       01  DMAP04AI.
+           02  FILLER PIC X(12).
+           02  RECOUT1L    COMP  PIC  S9(4).
+           02  RECOUT1F    PICTURE X.
+           02  FILLER REDEFINES RECOUT1F.
+             03 RECOUT1A    PICTURE X.
+           02  RECOUT1I  PIC X(40).
+           02  RECOUT2L    COMP  PIC  S9(4).
+           02  RECOUT2F    PICTURE X.
+           02  FILLER REDEFINES RECOUT2F.
+             03 RECOUT2A    PICTURE X.
+           02  RECOUT2I  PIC X(40).
+           02  RECOUT3L    COMP  PIC  S9(4).
+           02  RECOUT3F    PICTURE X.
+           02  FILLER REDEFINES RECOUT3F.
+             03 RECOUT3A    PICTURE X.
+           02  RECOUT3I  PIC X(40).
+           02  RECOUT4L    COMP  PIC  S9(4).
+           02  RECOUT4F    PICTURE X.
+           02  FILLER REDEFINES RECOUT4F.
+             03 RECOUT4A    PICTURE X.
+           02  RECOUT4I  PIC X(40).
+           02  RECLENL    COMP  PIC  S9(4).
+           02  RECLENF    PICTURE X.
+           02  FILLER REDEFINES RECLENF.
+             03 RECLENA    PICTURE X.
+           02  RECLENI  PIC X(4).
+       01  DMAP04AO REDEFINES DMAP04AI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  RECOUT1O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  RECOUT2O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  RECOUT3O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  RECOUT4O  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  RECLENO PIC 9999.
+       01  DMAPBEGI.
+           02  FILLER PIC X(12).
+       01  DMAPBEGO REDEFINES DMAPBEGI.
+           02  FILLER PIC X(12).
+       01  DMAPASRI.
+           02  FILLER PIC X(12).
+       01  DMAPASRO REDEFINES DMAPASRI.
+           02  FILLER PIC X(12).
+       01  DMAPSUMI.
+           02  FILLER PIC X(12).
+       01  DMAPSUMO REDEFINES DMAPSUMI.
+           02  FILLER PIC X(12).
+       01  DMAPENDI.
+           02  FILLER PIC X(12).
+           02  ENDLINEL    COMP  PIC  S9(4).
+           02  ENDLINEF    PICTURE X.
+           02  FILLER REDEFINES ENDLINEF.
+             03 ENDLINEA    PICTURE X.
+           02  ENDLINEI  PIC X(22).
+       01  DMAPENDO REDEFINES DMAPENDI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ENDLINEO  PIC X(22).
+       01  DMAP00I.
+           02  FILLER PIC X(12).
+           02  REQCDL    COMP  PIC  S9(4).
+           02  REQCDF    PICTURE X.
+           02  FILLER REDEFINES REQCDF.
+             03 REQCDA    PICTURE X.
+           02  REQCDI  PIC 99.
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  MSGI  PIC X(79).
+       01  DMAP00O REDEFINES DMAP00I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  REQCDO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  MSGO  PIC X(79).
+       01  DMAP01I.
+           02  FILLER PIC X(12).
+       01  DMAP01O REDEFINES DMAP01I.
+           02  FILLER PIC X(12).
+       01  DMAP02I.
+           02  FILLER PIC X(12).
+       01  DMAP02O REDEFINES DMAP02I.
+           02  FILLER PIC X(12).
+       01  DMAP03I.
+           02  FILLER PIC X(12).
+       01  DMAP03O REDEFINES DMAP03I.
+           02  FILLER PIC X(12).
+       01  DMAP04I.
+           02  FILLER PIC X(12).
+       01  DMAP04O REDEFINES DMAP04I.
+           02  FILLER PIC X(12).
+       01  DMAP05I.
+           02  FILLER PIC X(12).
+       01  DMAP05O REDEFINES DMAP05I.
+           02  FILLER PIC X(12).
+       01  DMAP06I.
+           02  FILLER PIC X(12).
+           02  ELAPSEL    COMP  PIC  S9(4).
+           02  ELAPSEF    PICTURE X.
+           02  FILLER REDEFINES ELAPSEF.
+             03 ELAPSEA    PICTURE X.
+           02  ELAPSEI  PIC X(17).
+           02  STGBEFL    COMP  PIC  S9(4).
+           02  STGBEFF    PICTURE X.
+           02  FILLER REDEFINES STGBEFF.
+             03 STGBEFA    PICTURE X.
+           02  STGBEFI  PIC X(9).
+           02  STGAFTL    COMP  PIC  S9(4).
+           02  STGAFTF    PICTURE X.
+           02  FILLER REDEFINES STGAFTF.
+             03 STGAFTA    PICTURE X.
+           02  STGAFTI  PIC X(9).
+           02  STGUSEL    COMP  PIC  S9(4).
+           02  STGUSEF    PICTURE X.
+           02  FILLER REDEFINES STGUSEF.
+             03 STGUSEA    PICTURE X.
+           02  STGUSEI  PIC X(9).
+       01  DMAP06O REDEFINES DMAP06I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ELAPSEO  PIC X(17).
+           02  FILLER PICTURE X(3).
+           02  STGBEFO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  STGAFTO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  STGUSEO  PIC X(9).
+       01  DMAP07I.
+           02  FILLER PIC X(12).
+       01  DMAP07O REDEFINES DMAP07I.
+           02  FILLER PIC X(12).
+       01  DMAP08I.
+           02  FILLER PIC X(12).
+       01  DMAP08O REDEFINES DMAP08I.
+           02  FILLER PIC X(12).
+       01  DMAP09I.
+           02  FILLER PIC X(12).
+       01  DMAP09O REDEFINES DMAP09I.
+           02  FILLER PIC X(12).
+       01  DMAP10I.
+           02  FILLER PIC X(12).
+           02  OPCNTLL    COMP  PIC  S9(4).
+           02  OPCNTLF    PICTURE X.
+           02  FILLER REDEFINES OPCNTLF.
+             03 OPCNTLA    PICTURE X.
+           02  OPCNTLI  PIC X(4).
+           02  OPPCPFL    COMP  PIC  S9(4).
+           02  OPPCPFF    PICTURE X.
+           02  FILLER REDEFINES OPPCPFF.
+             03 OPPCPFA    PICTURE X.
+           02  OPPCPFI  PIC X(8).
+           02  OPPHLFL    COMP  PIC  S9(4).
+           02  OPPHLFF    PICTURE X.
+           02  FILLER REDEFINES OPPHLFF.
+             03 OPPHLFA    PICTURE X.
+           02  OPPHLFI  PIC X(8).
+       01  DMAP10O REDEFINES DMAP10I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  OPCNTLO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  OPPCPFO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  OPPHLFO  PIC X(8).
+       01  DERRORI.
+           02  FILLER PIC X(12).
+           02  ERRORL    COMP  PIC  S9(4).
+           02  ERRORF    PICTURE X.
+           02  FILLER REDEFINES ERRORF.
+             03 ERRORA    PICTURE X.
+           02  ERRORI  PIC X(20).
+       01  DERRORO REDEFINES DERRORI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ERRORO  PIC X(20).
