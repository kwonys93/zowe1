@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    PRNTTBL  -  PRINTABLE-CHARACTER TRANSLATE TABLE            *
+      *    USED TO TURN RAW RECORD BYTES INTO A DISPLAYABLE LINE BY   *
+      *    SUBSTITUTING '.' FOR ANYTHING NOT IN THIS TABLE.  SHARED   *
+      *    BY COBDEMO'S ONLINE DISPLAY (TRANSFRM) AND PROTHRPT'S      *
+      *    BATCH LISTING SO THE TWO NEVER DRIFT OUT OF SYNC.          *
+      *****************************************************************
+       01  TRL-TABLE.
+           03  FILLER               PIC X(27) VALUE
+                        ' ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           03  FILLER               PIC X(10) VALUE
+                        '1234567890'.
+           03  FILLER               PIC X(19) VALUE
+                        '-+=.,;:#*/()@&%$¢?!'.
+       01  TRL-TABLE-2 REDEFINES TRL-TABLE.
+           03  PRINTABLE            PIC X OCCURS 56 INDEXED BY IDX.
